@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SESSION-REPORT.
+       AUTHOR. MARCOS-VENICIUS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-LOG-FILE ASSIGN TO "session-log.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SESSION-LOG-FILE-STATUS.
+
+           SELECT REPORT-PARM-FILE ASSIGN TO "report-parms.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SESSION-LOG-FILE.
+       01 SESSION-LOG-REC.
+         05 SESSION-LOG-START-DATETIME PIC X(21).
+         05 FILLER                     PIC X(1).
+         05 SESSION-LOG-END-DATETIME   PIC X(21).
+         05 FILLER                     PIC X(1).
+         05 SESSION-LOG-POINTS         PIC 9(3).
+         05 FILLER                     PIC X(1).
+         05 SESSION-LOG-SNAKE-SIZE     PIC 9(3).
+         05 FILLER                     PIC X(1).
+         05 SESSION-LOG-FRUIT-EATEN    PIC 9(3).
+         05 FILLER                     PIC X(1).
+         05 SESSION-LOG-PLAYER-NUMBER  PIC X(1).
+
+       FD REPORT-PARM-FILE.
+       01 REPORT-PARM-REC               PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW                     PIC X(1)  VALUE 'N'.
+         88 WS-EOF                                VALUE 'Y'.
+       01 WS-PARM-FILE-STATUS           PIC X(2)  VALUE '00'.
+         88 WS-PARM-FILE-STATUS-OK               VALUE '00'.
+       01 WS-SESSION-LOG-FILE-STATUS    PIC X(2)  VALUE '00'.
+         88 WS-SESSION-LOG-FILE-STATUS-OK        VALUE '00'.
+       01 WS-FROM-DATE                  PIC X(8)  VALUE "00000000".
+       01 WS-TO-DATE                    PIC X(8)  VALUE "99999999".
+       01 WS-REC-DATE                   PIC X(8).
+       01 WS-GAMES-PLAYED                PIC 9(5)  VALUE 0.
+       01 WS-TOTAL-POINTS                PIC 9(8)  VALUE 0.
+       01 WS-TOTAL-FRUIT-EATEN           PIC 9(8)  VALUE 0.
+       01 WS-HIGH-SCORE                  PIC 9(3)  VALUE 0.
+       01 WS-AVERAGE-POINTS              PIC 9(5)V9(2) VALUE 0.
+       01 WS-AVERAGE-POINTS-DISP         PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       0001-MAIN-LOGIC.
+           PERFORM 0001-READ-PARMS.
+           PERFORM 0001-PROCESS-SESSION-LOG.
+           PERFORM 0001-DISPLAY-REPORT.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       0001-READ-PARMS.
+           OPEN INPUT REPORT-PARM-FILE.
+
+           IF WS-PARM-FILE-STATUS-OK
+             READ REPORT-PARM-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE REPORT-PARM-REC TO WS-FROM-DATE
+             END-READ
+
+             READ REPORT-PARM-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE REPORT-PARM-REC TO WS-TO-DATE
+             END-READ
+
+             CLOSE REPORT-PARM-FILE
+           END-IF.
+
+       0001-PROCESS-SESSION-LOG.
+           OPEN INPUT SESSION-LOG-FILE.
+
+           IF WS-SESSION-LOG-FILE-STATUS-OK
+             PERFORM UNTIL WS-EOF
+               READ SESSION-LOG-FILE
+                 AT END
+                   SET WS-EOF TO TRUE
+                 NOT AT END
+                   PERFORM 0001-APPLY-SESSION-RECORD
+               END-READ
+             END-PERFORM
+
+             CLOSE SESSION-LOG-FILE
+           END-IF.
+
+           IF WS-GAMES-PLAYED > 0
+             COMPUTE WS-AVERAGE-POINTS ROUNDED =
+               WS-TOTAL-POINTS / WS-GAMES-PLAYED
+           END-IF.
+
+       0001-APPLY-SESSION-RECORD.
+      * A two-player game writes one SESSION-LOG-REC per player for
+      * the same game, so only the player-1 row (or a pre-existing row
+      * with no player number at all) counts towards games played --
+      * otherwise one two-player game would be reported as two games.
+      * Points and fruit eaten still accumulate from every row so the
+      * totals reflect both players.
+           MOVE SESSION-LOG-START-DATETIME(1:8) TO WS-REC-DATE.
+
+           IF WS-REC-DATE >= WS-FROM-DATE AND WS-REC-DATE <= WS-TO-DATE
+             IF SESSION-LOG-PLAYER-NUMBER NOT = '2'
+               ADD 1 TO WS-GAMES-PLAYED
+             END-IF
+
+             ADD SESSION-LOG-POINTS TO WS-TOTAL-POINTS
+             ADD SESSION-LOG-FRUIT-EATEN TO WS-TOTAL-FRUIT-EATEN
+
+             IF SESSION-LOG-POINTS > WS-HIGH-SCORE
+               MOVE SESSION-LOG-POINTS TO WS-HIGH-SCORE
+             END-IF
+           END-IF.
+
+       0001-DISPLAY-REPORT.
+           MOVE WS-AVERAGE-POINTS TO WS-AVERAGE-POINTS-DISP.
+
+           DISPLAY "SESSION ACTIVITY REPORT".
+           DISPLAY "Date range: " WS-FROM-DATE " to " WS-TO-DATE.
+           DISPLAY " ".
+           DISPLAY "Games played:    " WS-GAMES-PLAYED.
+           DISPLAY "Average points:  " WS-AVERAGE-POINTS-DISP.
+           DISPLAY "High score:      " WS-HIGH-SCORE.
+           DISPLAY "Total fruit eaten: " WS-TOTAL-FRUIT-EATEN.
