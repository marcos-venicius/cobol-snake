@@ -8,22 +8,133 @@
            SELECT KEY-INPUT-FILE ASSIGN TO "key-input.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SCORES-FILE ASSIGN TO "scores.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SCORES-FILE-STATUS.
+
+           SELECT SESSION-LOG-FILE ASSIGN TO "session-log.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SESSION-LOG-FILE-STATUS.
+
+           SELECT OBSTACLE-LAYOUT-FILE ASSIGN TO "obstacle-layout.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OBSTACLE-FILE-STATUS.
+
+           SELECT DIFFICULTY-CONFIG-FILE ASSIGN TO "difficulty.cfg"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DIFFICULTY-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT KEY-INPUT-FILE-2 ASSIGN TO "key-input-2.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-KEY-INPUT-2-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD KEY-INPUT-FILE.
        01 MOVEMENT-REC.
          05 MOVEMENT-KEY PIC X(1).
 
+       FD SCORES-FILE.
+       01 SCORE-REC.
+         05 SCORE-REC-POINTS   PIC 9(3).
+         05 FILLER             PIC X(1) VALUE SPACE.
+         05 SCORE-REC-DATETIME PIC X(21).
+
+       FD SESSION-LOG-FILE.
+       01 SESSION-LOG-REC.
+         05 SESSION-LOG-START-DATETIME PIC X(21).
+         05 FILLER                     PIC X(1) VALUE SPACE.
+         05 SESSION-LOG-END-DATETIME   PIC X(21).
+         05 FILLER                     PIC X(1) VALUE SPACE.
+         05 SESSION-LOG-POINTS         PIC 9(3).
+         05 FILLER                     PIC X(1) VALUE SPACE.
+         05 SESSION-LOG-SNAKE-SIZE     PIC 9(3).
+         05 FILLER                     PIC X(1) VALUE SPACE.
+         05 SESSION-LOG-FRUIT-EATEN    PIC 9(3).
+         05 FILLER                     PIC X(1) VALUE SPACE.
+         05 SESSION-LOG-PLAYER-NUMBER  PIC X(1).
+
+       FD OBSTACLE-LAYOUT-FILE.
+       01 OBSTACLE-LAYOUT-REC.
+         05 OBSTACLE-REC-ROW PIC 9(2).
+         05 FILLER           PIC X(1).
+         05 OBSTACLE-REC-COL PIC 9(2).
+
+       FD DIFFICULTY-CONFIG-FILE.
+       01 DIFFICULTY-CONFIG-REC.
+         05 DIFFICULTY-CONFIG-LEVEL PIC X(6).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-HEADER-REC.
+         05 CKPT-REC-TYPE                PIC X(1).
+         05 FILLER                       PIC X(1).
+         05 CKPT-POINTS                   PIC 9(3).
+         05 FILLER                       PIC X(1).
+         05 CKPT-POINTS-2                 PIC 9(3).
+         05 FILLER                       PIC X(1).
+         05 CKPT-SNAKE-SIZE               PIC 9(3).
+         05 FILLER                       PIC X(1).
+         05 CKPT-SNAKE-2-SIZE             PIC 9(3).
+         05 FILLER                       PIC X(1).
+         05 CKPT-PLAYER-X                 PIC 9(2).
+         05 FILLER                       PIC X(1).
+         05 CKPT-PLAYER-Y                 PIC 9(2).
+         05 FILLER                       PIC X(1).
+         05 CKPT-PLAYER-DIR-X             PIC S9(1).
+         05 FILLER                       PIC X(1).
+         05 CKPT-PLAYER-DIR-Y             PIC S9(1).
+         05 FILLER                       PIC X(1).
+         05 CKPT-PLAYER-2-X               PIC 9(2).
+         05 FILLER                       PIC X(1).
+         05 CKPT-PLAYER-2-Y               PIC 9(2).
+         05 FILLER                       PIC X(1).
+         05 CKPT-PLAYER-2-DIR-X           PIC S9(1).
+         05 FILLER                       PIC X(1).
+         05 CKPT-PLAYER-2-DIR-Y           PIC S9(1).
+         05 FILLER                       PIC X(1).
+         05 CKPT-FRUIT-X                  PIC S9(2).
+         05 FILLER                       PIC X(1).
+         05 CKPT-FRUIT-Y                  PIC S9(2).
+         05 FILLER                       PIC X(1).
+         05 CKPT-FRUIT-TYPE               PIC 9(1).
+         05 FILLER                       PIC X(1).
+         05 CKPT-FRUIT-LIFETIME           PIC S9(3).
+         05 FILLER                       PIC X(1).
+         05 CKPT-FRUIT-EATEN-COUNT        PIC 9(3).
+         05 FILLER                       PIC X(1).
+         05 CKPT-FRUIT-EATEN-COUNT-2      PIC 9(3).
+         05 FILLER                       PIC X(1).
+         05 CKPT-TWO-PLAYER-SW            PIC X(1).
+         05 FILLER                       PIC X(1).
+         05 CKPT-SESSION-START-DATETIME   PIC X(21).
+
+       01 CHECKPOINT-SNAKE-REC REDEFINES CHECKPOINT-HEADER-REC.
+         05 CKPT-SNAKE-REC-TYPE           PIC X(1).
+         05 FILLER                       PIC X(1).
+         05 CKPT-SNAKE-NUMBER             PIC 9(1).
+         05 FILLER                       PIC X(1).
+         05 CKPT-SNAKE-CELL-VALUE         PIC 9(4).
+
+       FD KEY-INPUT-FILE-2.
+       01 MOVEMENT-REC-2.
+         05 MOVEMENT-KEY-2 PIC X(1).
+
        WORKING-STORAGE SECTION.
        01 WS-GRID-WIDTH             PIC 9(2)  VALUE 10.
        01 WS-GRID-HEIGHT            PIC 9(2)  VALUE 10.
        01 WS-PLAYER-DIR-X           PIC S9(1) VALUE 1.
        01 WS-PLAYER-DIR-Y           PIC S9(1) VALUE 0.
-       01 WS-NEXT-WS-PLAYER-X       PIC S9(1) VALUE 0.
-       01 WS-NEXT-WS-PLAYER-Y       PIC S9(1) VALUE 0.
+       01 WS-NEXT-WS-PLAYER-X       PIC S9(2) VALUE 0.
+       01 WS-NEXT-WS-PLAYER-Y       PIC S9(2) VALUE 0.
        01 WS-FRUIT-X                PIC S9(2) VALUE 5.
        01 WS-FRUIT-Y                PIC S9(2) VALUE 5.
        01 WS-FRUIT-LIFETIME         PIC S9(3) VALUE 0.
+       01 WS-FRUIT-ON-OBSTACLE-SW   PIC X(1)  VALUE 'N'.
+         88 WS-FRUIT-ON-OBSTACLE               VALUE 'Y'.
        01 WS-L-ROW                  PIC 9(2)  VALUE 0.
        01 WS-L-COL                  PIC 9(2)  VALUE 0.
        01 WS-POINTS                 PIC 9(3)  VALUE 0.
@@ -40,24 +151,112 @@
        01 WS-RENDERED               PIC 9(1)  VALUE 0.
        01 WS-START-TIMESTAMP        PIC 9(14).
        01 WS-START-DATETIME         PIC X(21).
+       01 WS-GAME-OVER-SW           PIC X(1)  VALUE 'N'.
+         88 WS-GAME-IS-OVER                   VALUE 'Y'.
+       01 WS-SESSION-START-DATETIME PIC X(21).
+       01 WS-SESSION-END-DATETIME   PIC X(21).
+       01 WS-FRUIT-EATEN-COUNT      PIC 9(3)  VALUE 0.
+
+       01 WS-FRUIT-TYPE-VALUES.
+         05 FILLER PIC X(7) VALUE '+001050'.
+         05 FILLER PIC X(7) VALUE '*005030'.
+         05 FILLER PIC X(7) VALUE '$015015'.
+       01 WS-FRUIT-TYPE-TABLE REDEFINES WS-FRUIT-TYPE-VALUES.
+         05 FRUIT-TYPE-ENTRY OCCURS 3 TIMES
+           INDEXED BY FRUIT-TYPE-IDX.
+           10 FRUIT-TYPE-CHAR     PIC X(1).
+           10 FRUIT-TYPE-POINTS   PIC 9(3).
+           10 FRUIT-TYPE-LIFETIME PIC 9(3).
+       01 WS-FRUIT-TYPE             PIC 9(1)  VALUE 1.
+       01 WS-FRUIT-TYPE-ROLL        PIC 9(3)  VALUE 0.
+
+       01 WS-SCORES-FILE-STATUS     PIC X(2)  VALUE '00'.
+         88 WS-SCORES-FILE-STATUS-OK          VALUE '00'.
+       01 WS-SESSION-LOG-FILE-STATUS PIC X(2) VALUE '00'.
+         88 WS-SESSION-LOG-FILE-STATUS-OK     VALUE '00'.
+
+       01 WS-OBSTACLES.
+         05 OBSTACLE-CELL PIC 9(4) OCCURS 50 TIMES
+           INDEXED BY OBSTACLE-IDX.
+       01 WS-OBSTACLE-COUNT         PIC 9(2)  VALUE 0.
+       01 WS-OBSTACLE-FILE-STATUS   PIC X(2)  VALUE '00'.
+         88 WS-OBSTACLE-FILE-STATUS-OK        VALUE '00'.
+       01 WS-OBSTACLE-EOF-SW        PIC X(1)  VALUE 'N'.
+         88 WS-OBSTACLE-EOF                   VALUE 'Y'.
+
+       01 WS-DIFFICULTY-FILE-STATUS PIC X(2)  VALUE '00'.
+         88 WS-DIFFICULTY-FILE-STATUS-OK      VALUE '00'.
+       01 WS-DIFFICULTY-LEVEL       PIC X(6)  VALUE 'MEDIUM'.
+
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2)  VALUE '00'.
+         88 WS-CHECKPOINT-FILE-STATUS-OK      VALUE '00'.
+       01 WS-CHECKPOINT-EOF-SW      PIC X(1)  VALUE 'N'.
+         88 WS-CHECKPOINT-EOF                 VALUE 'Y'.
+       01 WS-CHECKPOINT-TICK-COUNT  PIC 9(3)  VALUE 0.
+       01 WS-CHECKPOINT-EVERY-TICKS PIC 9(3)  VALUE 25.
+       01 WS-RESUME-SW              PIC X(1)  VALUE 'N'.
+         88 WS-RESUME-REQUESTED               VALUE 'Y'.
+
+       01 WS-SNAKE-2.
+         05 SNAKE-2-CELL PIC 9(4) OCCURS 100 TIMES
+           INDEXED BY SNAKE-2-IDX.
+       01 WS-SNAKE-2-SIZE            PIC 9(3)  VALUE 0.
+       01 WS-PLAYER-2-DIR-X          PIC S9(1) VALUE -1.
+       01 WS-PLAYER-2-DIR-Y          PIC S9(1) VALUE 0.
+       01 WS-NEXT-WS-PLAYER-2-X      PIC S9(2) VALUE 0.
+       01 WS-NEXT-WS-PLAYER-2-Y      PIC S9(2) VALUE 0.
+       01 WS-PLAYER-2-X              PIC 9(2)  VALUE 0.
+       01 WS-PLAYER-2-Y              PIC 9(2)  VALUE 0.
+       01 WS-POINTS-2                PIC 9(3)  VALUE 0.
+       01 WS-TWO-PLAYER-SW           PIC X(1)  VALUE 'N'.
+         88 WS-TWO-PLAYER-MODE                 VALUE 'Y'.
+       01 WS-PLAYER-2-GAME-OVER-SW   PIC X(1)  VALUE 'N'.
+         88 WS-PLAYER-2-GAME-IS-OVER           VALUE 'Y'.
+       01 WS-FRUIT-EATEN-COUNT-2     PIC 9(3)  VALUE 0.
+       01 WS-KEY-INPUT-2-FILE-STATUS PIC X(2)  VALUE '00'.
+         88 WS-KEY-INPUT-2-FILE-STATUS-OK      VALUE '00'.
+       01 WS-CKPT-RESTORE-IDX-1      PIC 9(3)  VALUE 0.
+       01 WS-CKPT-RESTORE-IDX-2      PIC 9(3)  VALUE 0.
 
        PROCEDURE DIVISION.
        0001-MAIN-LOGIC.
-           PERFORM 0001-SPAWN-FRUIT.
+           PERFORM 0001-VALIDATE-GRID-CONFIG.
 
-           PERFORM 0001-CURRENT-TIME.
+           PERFORM 0001-LOAD-OBSTACLES.
 
-           COMPUTE WS-PLAYER-X =
-           FUNCTION INTEGER
-           ((WS-GRID-WIDTH - 1) *
-           FUNCTION RANDOM(WS-START-TIMESTAMP)) + 1.
+           PERFORM 0001-LOAD-DIFFICULTY-CONFIG.
 
-           COMPUTE WS-PLAYER-Y =
-           FUNCTION INTEGER
-           ( (WS-GRID-HEIGHT - 1) *
-           FUNCTION RANDOM(WS-START-TIMESTAMP) ) + 1.
+           PERFORM 0001-CHECK-TWO-PLAYER-MODE.
 
-           COMPUTE SNAKE-CELL(1) = (WS-PLAYER-X * 16) + WS-PLAYER-Y.
+           PERFORM 0001-LOAD-CHECKPOINT.
+
+           IF NOT WS-RESUME-REQUESTED
+             PERFORM 0001-SPAWN-FRUIT
+
+             PERFORM 0001-CURRENT-TIME
+
+             MOVE WS-START-DATETIME TO WS-SESSION-START-DATETIME
+
+             COMPUTE WS-PLAYER-X =
+             FUNCTION INTEGER
+             ((WS-GRID-WIDTH - 1) *
+             FUNCTION RANDOM(WS-START-TIMESTAMP)) + 1
+
+             COMPUTE WS-PLAYER-Y =
+             FUNCTION INTEGER
+             ( (WS-GRID-HEIGHT - 1) *
+             FUNCTION RANDOM(WS-START-TIMESTAMP) ) + 1
+
+             COMPUTE SNAKE-CELL(1) = (WS-PLAYER-X * 16) + WS-PLAYER-Y
+
+             IF WS-TWO-PLAYER-MODE
+               COMPUTE WS-PLAYER-2-X = WS-GRID-WIDTH - 1 - WS-PLAYER-X
+               COMPUTE WS-PLAYER-2-Y = WS-GRID-HEIGHT - 1 - WS-PLAYER-Y
+               MOVE 1 TO WS-SNAKE-2-SIZE
+               COMPUTE SNAKE-2-CELL(1) =
+                 (WS-PLAYER-2-X * 16) + WS-PLAYER-2-Y
+             END-IF
+           END-IF.
 
            PERFORM UNTIL 1 < 0
              IF WS-RENDER-CONTROL = 0
@@ -67,14 +266,63 @@
                IF WS-SNAKE-SIZE >= (WS-GRID-WIDTH * WS-GRID-HEIGHT)
                  DISPLAY "You won everything with " WS-POINTS
                                                   " points!!!"
+
+                 PERFORM 0001-CURRENT-TIME
+                 MOVE WS-START-DATETIME TO WS-SESSION-END-DATETIME
+
+                 PERFORM 0001-WRITE-SCORE-RECORD
+                 PERFORM 0001-WRITE-SESSION-LOG-RECORD
+
+                 IF WS-TWO-PLAYER-MODE
+                   DISPLAY "Player 2 final score: " WS-POINTS-2
+                                                    " points."
+                   PERFORM 0001-WRITE-SCORE-RECORD-2
+                   PERFORM 0001-WRITE-SESSION-LOG-RECORD-2
+                 END-IF
+
+                 PERFORM 0001-CLEAR-CHECKPOINT
                  MOVE 0 TO RETURN-CODE
                  STOP RUN
                END-IF
 
                PERFORM 0001-MOVEMENT-INPUT-LOGIC
                PERFORM 0001-AUTO-MOVEMENT-LOGIC
-               PERFORM 0001-UPDATE-SNAKE-POSITIONS-LOGIC
-               PERFORM 0001-GAME-LOOP
+
+               IF WS-TWO-PLAYER-MODE AND NOT WS-GAME-IS-OVER
+                 PERFORM 0001-MOVEMENT-INPUT-LOGIC-2
+                 PERFORM 0001-AUTO-MOVEMENT-LOGIC-2
+
+                 IF NOT WS-GAME-IS-OVER
+                   PERFORM 0001-CHECK-CROSS-SNAKE-COLLISION
+                 END-IF
+
+                 IF NOT WS-PLAYER-2-GAME-IS-OVER
+                   PERFORM 0001-CHECK-CROSS-SNAKE-COLLISION-2
+                 END-IF
+               END-IF
+
+               IF NOT WS-GAME-IS-OVER
+                 MOVE WS-NEXT-WS-PLAYER-X TO WS-PLAYER-X
+                 MOVE WS-NEXT-WS-PLAYER-Y TO WS-PLAYER-Y
+               END-IF
+
+               IF WS-TWO-PLAYER-MODE AND NOT WS-PLAYER-2-GAME-IS-OVER
+                 MOVE WS-NEXT-WS-PLAYER-2-X TO WS-PLAYER-2-X
+                 MOVE WS-NEXT-WS-PLAYER-2-Y TO WS-PLAYER-2-Y
+               END-IF
+
+               IF WS-GAME-IS-OVER OR WS-PLAYER-2-GAME-IS-OVER
+                 PERFORM 0001-GAME-OVER-LOGIC
+               ELSE
+                 PERFORM 0001-UPDATE-SNAKE-POSITIONS-LOGIC
+
+                 IF WS-TWO-PLAYER-MODE
+                   PERFORM 0001-UPDATE-SNAKE-2-POSITIONS-LOGIC
+                 END-IF
+
+                 PERFORM 0001-GAME-LOOP
+                 PERFORM 0001-CHECKPOINT-TICK
+               END-IF
              END-IF
 
              IF WS-RENDER-CONTROL = WS-FRAMES-BETWEEN-RENDER
@@ -114,10 +362,47 @@
                  END-IF
                END-PERFORM
 
+               IF WS-RENDERED = 0 AND WS-TWO-PLAYER-MODE
+                 PERFORM VARYING SNAKE-2-IDX FROM 1 BY 1
+                   UNTIL SNAKE-2-IDX > WS-SNAKE-2-SIZE
+
+                   COMPUTE WS-TAIL-X = SNAKE-2-CELL(SNAKE-2-IDX) / 16
+                   COMPUTE WS-TAIL-Y = FUNCTION
+                     MOD(SNAKE-2-CELL(SNAKE-2-IDX), 16)
+
+                   IF WS-TAIL-X = WS-L-COL AND WS-TAIL-Y = WS-L-ROW
+                     IF SNAKE-2-IDX = 1
+                       DISPLAY "X" WITH NO ADVANCING
+                     ELSE
+                       DISPLAY "x" WITH NO ADVANCING
+                     END-IF
+                     MOVE 1 TO WS-RENDERED
+                     EXIT PERFORM
+                   END-IF
+                 END-PERFORM
+               END-IF
+
+               IF WS-RENDERED = 0
+                 PERFORM VARYING OBSTACLE-IDX FROM 1 BY 1
+                   UNTIL OBSTACLE-IDX > WS-OBSTACLE-COUNT
+
+                   COMPUTE WS-TAIL-X = OBSTACLE-CELL(OBSTACLE-IDX) / 16
+                   COMPUTE WS-TAIL-Y = FUNCTION
+                     MOD(OBSTACLE-CELL(OBSTACLE-IDX), 16)
+
+                   IF WS-TAIL-X = WS-L-COL AND WS-TAIL-Y = WS-L-ROW
+                     DISPLAY "#" WITH NO ADVANCING
+                     MOVE 1 TO WS-RENDERED
+                     EXIT PERFORM
+                   END-IF
+                 END-PERFORM
+               END-IF
+
                IF WS-RENDERED = 0
                  IF WS-FRUIT-X <> -1 OR WS-FRUIT-Y <> -1
                    IF WS-L-ROW = WS-FRUIT-Y AND WS-L-COL = WS-FRUIT-X
-                     DISPLAY "+" WITH NO ADVANCING
+                     DISPLAY FRUIT-TYPE-CHAR(WS-FRUIT-TYPE)
+                       WITH NO ADVANCING
                    ELSE
                      DISPLAY "." WITH NO ADVANCING
                    END-IF
@@ -127,10 +412,20 @@
                END-IF
 
                IF WS-PLAYER-X = WS-FRUIT-X AND WS-PLAYER-Y = WS-FRUIT-Y
-                 ADD 1 TO WS-POINTS
+                 ADD FRUIT-TYPE-POINTS(WS-FRUIT-TYPE) TO WS-POINTS
+                 ADD 1 TO WS-FRUIT-EATEN-COUNT
                  PERFORM 0001-SPAWN-FRUIT
                  PERFORM 0001-INCREASE-SNAKE-BODY
                END-IF
+
+               IF WS-TWO-PLAYER-MODE
+                 AND WS-PLAYER-2-X = WS-FRUIT-X
+                 AND WS-PLAYER-2-Y = WS-FRUIT-Y
+                 ADD FRUIT-TYPE-POINTS(WS-FRUIT-TYPE) TO WS-POINTS-2
+                 ADD 1 TO WS-FRUIT-EATEN-COUNT-2
+                 PERFORM 0001-SPAWN-FRUIT
+                 PERFORM 0001-INCREASE-SNAKE-2-BODY
+               END-IF
              END-PERFORM
              DISPLAY SPACES
            END-PERFORM.
@@ -176,23 +471,191 @@
            COMPUTE WS-NEXT-WS-PLAYER-Y = WS-PLAYER-Y + WS-PLAYER-DIR-Y.
 
            IF WS-NEXT-WS-PLAYER-X >= WS-GRID-WIDTH
-             MOVE 0 TO WS-NEXT-WS-PLAYER-X
+             OR WS-NEXT-WS-PLAYER-X < 0
+             OR WS-NEXT-WS-PLAYER-Y >= WS-GRID-HEIGHT
+             OR WS-NEXT-WS-PLAYER-Y < 0
+             SET WS-GAME-IS-OVER TO TRUE
+           ELSE
+             PERFORM 0001-CHECK-SELF-COLLISION
+             PERFORM 0001-CHECK-OBSTACLE-COLLISION
+           END-IF.
+
+       0001-CHECK-SELF-COLLISION.
+           PERFORM VARYING SNAKE-IDX FROM 1 BY 1
+             UNTIL SNAKE-IDX > WS-SNAKE-SIZE - 1
+
+             COMPUTE WS-TAIL-X = SNAKE-CELL(SNAKE-IDX) / 16
+             COMPUTE WS-TAIL-Y = FUNCTION MOD(SNAKE-CELL(SNAKE-IDX), 16)
+
+             IF WS-TAIL-X = WS-NEXT-WS-PLAYER-X
+               AND WS-TAIL-Y = WS-NEXT-WS-PLAYER-Y
+               SET WS-GAME-IS-OVER TO TRUE
+               EXIT PERFORM
+             END-IF
+           END-PERFORM.
+
+       0001-CHECK-OBSTACLE-COLLISION.
+           IF NOT WS-GAME-IS-OVER
+             PERFORM VARYING OBSTACLE-IDX FROM 1 BY 1
+               UNTIL OBSTACLE-IDX > WS-OBSTACLE-COUNT
+
+               COMPUTE WS-TAIL-X = OBSTACLE-CELL(OBSTACLE-IDX) / 16
+               COMPUTE WS-TAIL-Y =
+                 FUNCTION MOD(OBSTACLE-CELL(OBSTACLE-IDX), 16)
+
+               IF WS-TAIL-X = WS-NEXT-WS-PLAYER-X
+                 AND WS-TAIL-Y = WS-NEXT-WS-PLAYER-Y
+                 SET WS-GAME-IS-OVER TO TRUE
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+           END-IF.
+
+       0001-CHECK-CROSS-SNAKE-COLLISION.
+      * Player 2's next cell is already known at this point (both
+      * players' next positions are computed before either one is
+      * committed), so a head-on swap into the same cell this tick
+      * is caught here instead of only showing up as stale next tick.
+           IF WS-NEXT-WS-PLAYER-X = WS-NEXT-WS-PLAYER-2-X
+             AND WS-NEXT-WS-PLAYER-Y = WS-NEXT-WS-PLAYER-2-Y
+             SET WS-GAME-IS-OVER TO TRUE
+           END-IF.
+
+           IF NOT WS-GAME-IS-OVER
+             PERFORM VARYING SNAKE-2-IDX FROM 1 BY 1
+               UNTIL SNAKE-2-IDX > WS-SNAKE-2-SIZE
+
+               COMPUTE WS-TAIL-X = SNAKE-2-CELL(SNAKE-2-IDX) / 16
+               COMPUTE WS-TAIL-Y =
+                 FUNCTION MOD(SNAKE-2-CELL(SNAKE-2-IDX), 16)
+
+               IF WS-TAIL-X = WS-NEXT-WS-PLAYER-X
+                 AND WS-TAIL-Y = WS-NEXT-WS-PLAYER-Y
+                 SET WS-GAME-IS-OVER TO TRUE
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+           END-IF.
+
+       0001-MOVEMENT-INPUT-LOGIC-2.
+           OPEN INPUT KEY-INPUT-FILE-2.
+
+           READ KEY-INPUT-FILE-2
+           END-READ.
+           CLOSE KEY-INPUT-FILE-2.
+
+           IF MOVEMENT-KEY-2 = 'w'
+             MOVE -1 TO WS-PLAYER-2-DIR-Y
+             MOVE 0  TO WS-PLAYER-2-DIR-X
+           END-IF.
+
+           IF MOVEMENT-KEY-2 = 'd'
+             MOVE 0 TO WS-PLAYER-2-DIR-Y
+             MOVE 1 TO WS-PLAYER-2-DIR-X
+           END-IF.
+
+           IF MOVEMENT-KEY-2 = 's'
+             MOVE 1 TO WS-PLAYER-2-DIR-Y
+             MOVE 0 TO WS-PLAYER-2-DIR-X
+           END-IF.
+
+           IF MOVEMENT-KEY-2 = 'a'
+             MOVE 0  TO WS-PLAYER-2-DIR-Y
+             MOVE -1 TO WS-PLAYER-2-DIR-X
+           END-IF.
+
+       0001-AUTO-MOVEMENT-LOGIC-2.
+           COMPUTE WS-NEXT-WS-PLAYER-2-X =
+             WS-PLAYER-2-X + WS-PLAYER-2-DIR-X.
+           COMPUTE WS-NEXT-WS-PLAYER-2-Y =
+             WS-PLAYER-2-Y + WS-PLAYER-2-DIR-Y.
+
+           IF WS-NEXT-WS-PLAYER-2-X >= WS-GRID-WIDTH
+             OR WS-NEXT-WS-PLAYER-2-X < 0
+             OR WS-NEXT-WS-PLAYER-2-Y >= WS-GRID-HEIGHT
+             OR WS-NEXT-WS-PLAYER-2-Y < 0
+             SET WS-PLAYER-2-GAME-IS-OVER TO TRUE
+           ELSE
+             PERFORM 0001-CHECK-SELF-COLLISION-2
+             PERFORM 0001-CHECK-OBSTACLE-COLLISION-2
+           END-IF.
+
+       0001-CHECK-SELF-COLLISION-2.
+           PERFORM VARYING SNAKE-2-IDX FROM 1 BY 1
+             UNTIL SNAKE-2-IDX > WS-SNAKE-2-SIZE - 1
+
+             COMPUTE WS-TAIL-X = SNAKE-2-CELL(SNAKE-2-IDX) / 16
+             COMPUTE WS-TAIL-Y =
+               FUNCTION MOD(SNAKE-2-CELL(SNAKE-2-IDX), 16)
+
+             IF WS-TAIL-X = WS-NEXT-WS-PLAYER-2-X
+               AND WS-TAIL-Y = WS-NEXT-WS-PLAYER-2-Y
+               SET WS-PLAYER-2-GAME-IS-OVER TO TRUE
+               EXIT PERFORM
+             END-IF
+           END-PERFORM.
+
+       0001-CHECK-OBSTACLE-COLLISION-2.
+           IF NOT WS-PLAYER-2-GAME-IS-OVER
+             PERFORM VARYING OBSTACLE-IDX FROM 1 BY 1
+               UNTIL OBSTACLE-IDX > WS-OBSTACLE-COUNT
+
+               COMPUTE WS-TAIL-X = OBSTACLE-CELL(OBSTACLE-IDX) / 16
+               COMPUTE WS-TAIL-Y =
+                 FUNCTION MOD(OBSTACLE-CELL(OBSTACLE-IDX), 16)
+
+               IF WS-TAIL-X = WS-NEXT-WS-PLAYER-2-X
+                 AND WS-TAIL-Y = WS-NEXT-WS-PLAYER-2-Y
+                 SET WS-PLAYER-2-GAME-IS-OVER TO TRUE
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
            END-IF.
 
-           IF WS-NEXT-WS-PLAYER-X < 0
-             COMPUTE WS-NEXT-WS-PLAYER-X = WS-GRID-WIDTH - 1
+       0001-CHECK-CROSS-SNAKE-COLLISION-2.
+      * Checked against WS-NEXT-WS-PLAYER-X/Y (player 1's next cell,
+      * computed earlier this same tick) rather than the SNAKE-CELL
+      * array alone, since SNAKE-CELL(1) is not updated with player 1's
+      * new head position until later in the tick.
+           IF WS-NEXT-WS-PLAYER-2-X = WS-NEXT-WS-PLAYER-X
+             AND WS-NEXT-WS-PLAYER-2-Y = WS-NEXT-WS-PLAYER-Y
+             SET WS-PLAYER-2-GAME-IS-OVER TO TRUE
            END-IF.
 
-           IF WS-NEXT-WS-PLAYER-Y >= WS-GRID-HEIGHT
-             MOVE 0 TO WS-NEXT-WS-PLAYER-Y
+           IF NOT WS-PLAYER-2-GAME-IS-OVER
+             PERFORM VARYING SNAKE-IDX FROM 1 BY 1
+               UNTIL SNAKE-IDX > WS-SNAKE-SIZE
+
+               COMPUTE WS-TAIL-X = SNAKE-CELL(SNAKE-IDX) / 16
+               COMPUTE WS-TAIL-Y =
+                 FUNCTION MOD(SNAKE-CELL(SNAKE-IDX), 16)
+
+               IF WS-TAIL-X = WS-NEXT-WS-PLAYER-2-X
+                 AND WS-TAIL-Y = WS-NEXT-WS-PLAYER-2-Y
+                 SET WS-PLAYER-2-GAME-IS-OVER TO TRUE
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
            END-IF.
 
-           IF WS-NEXT-WS-PLAYER-Y < 0
-             COMPUTE WS-NEXT-WS-PLAYER-Y = WS-GRID-HEIGHT - 1
+       0001-GAME-OVER-LOGIC.
+           DISPLAY "Game over! Final score: " WS-POINTS " points.".
+
+           PERFORM 0001-CURRENT-TIME.
+           MOVE WS-START-DATETIME TO WS-SESSION-END-DATETIME.
+
+           PERFORM 0001-WRITE-SCORE-RECORD.
+           PERFORM 0001-WRITE-SESSION-LOG-RECORD.
+
+           IF WS-TWO-PLAYER-MODE
+             DISPLAY "Player 2 final score: " WS-POINTS-2 " points."
+             PERFORM 0001-WRITE-SCORE-RECORD-2
+             PERFORM 0001-WRITE-SESSION-LOG-RECORD-2
            END-IF.
 
-           MOVE WS-NEXT-WS-PLAYER-X TO WS-PLAYER-X.
-           MOVE WS-NEXT-WS-PLAYER-Y TO WS-PLAYER-Y.
+           PERFORM 0001-CLEAR-CHECKPOINT.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
 
        0001-UPDATE-SNAKE-POSITIONS-LOGIC.
            IF WS-SNAKE-SIZE > 1
@@ -218,7 +681,49 @@
            COMPUTE SNAKE-CELL(WS-SNAKE-SIZE) =
              (WS-TAIL-X * 16) + WS-TAIL-Y.
 
+       0001-UPDATE-SNAKE-2-POSITIONS-LOGIC.
+           IF WS-SNAKE-2-SIZE > 1
+             PERFORM VARYING SNAKE-2-IDX FROM WS-SNAKE-2-SIZE BY -1
+               UNTIL SNAKE-2-IDX <= 1
+
+               MOVE SNAKE-2-CELL(SNAKE-2-IDX - 1)
+                 TO SNAKE-2-CELL(SNAKE-2-IDX)
+             END-PERFORM
+           END-IF.
+
+           COMPUTE SNAKE-2-CELL(1) =
+             (WS-PLAYER-2-X * 16) + WS-PLAYER-2-Y.
+
+       0001-INCREASE-SNAKE-2-BODY.
+           COMPUTE WS-TAIL-X = SNAKE-2-CELL(WS-SNAKE-2-SIZE) / 16.
+           COMPUTE WS-TAIL-Y =
+             FUNCTION MOD(SNAKE-2-CELL(WS-SNAKE-2-SIZE), 16)
+
+           ADD WS-PLAYER-2-DIR-X TO WS-TAIL-X.
+           ADD WS-PLAYER-2-DIR-Y TO WS-TAIL-Y.
+
+           ADD 1 TO WS-SNAKE-2-SIZE.
+
+           COMPUTE SNAKE-2-CELL(WS-SNAKE-2-SIZE) =
+             (WS-TAIL-X * 16) + WS-TAIL-Y.
+
        0001-SPAWN-FRUIT.
+           PERFORM 0001-PICK-FRUIT-POSITION.
+           PERFORM 0001-CHECK-FRUIT-OBSTACLE-COLLISION.
+
+           PERFORM UNTIL NOT WS-FRUIT-ON-OBSTACLE
+             PERFORM 0001-PICK-FRUIT-POSITION
+             PERFORM 0001-CHECK-FRUIT-OBSTACLE-COLLISION
+           END-PERFORM.
+
+           COMPUTE WS-PLAYER-X = SNAKE-CELL(1) / 16.
+           COMPUTE WS-PLAYER-Y = FUNCTION MOD(SNAKE-CELL(1), 16).
+
+           PERFORM 0001-PICK-FRUIT-TYPE.
+
+           MOVE FRUIT-TYPE-LIFETIME(WS-FRUIT-TYPE) TO WS-FRUIT-LIFETIME.
+
+       0001-PICK-FRUIT-POSITION.
            PERFORM 0001-CURRENT-TIME.
 
            COMPUTE WS-FRUIT-X =
@@ -231,11 +736,331 @@
            ((WS-GRID-HEIGHT - 1) *
              FUNCTION RANDOM(WS-START-TIMESTAMP)) + 1.
 
-           COMPUTE WS-PLAYER-X = SNAKE-CELL(1) / 16.
-           COMPUTE WS-PLAYER-Y = FUNCTION MOD(SNAKE-CELL(1), 16).
-           COMPUTE WS-FRUIT-LIFETIME =
-             WS-GRID-WIDTH * WS-GRID-HEIGHT * 0.5.
+       0001-CHECK-FRUIT-OBSTACLE-COLLISION.
+           MOVE 'N' TO WS-FRUIT-ON-OBSTACLE-SW.
+
+           PERFORM VARYING OBSTACLE-IDX FROM 1 BY 1
+             UNTIL OBSTACLE-IDX > WS-OBSTACLE-COUNT
+
+             COMPUTE WS-TAIL-X = OBSTACLE-CELL(OBSTACLE-IDX) / 16
+             COMPUTE WS-TAIL-Y =
+               FUNCTION MOD(OBSTACLE-CELL(OBSTACLE-IDX), 16)
+
+             IF WS-TAIL-X = WS-FRUIT-X AND WS-TAIL-Y = WS-FRUIT-Y
+               SET WS-FRUIT-ON-OBSTACLE TO TRUE
+               EXIT PERFORM
+             END-IF
+           END-PERFORM.
+
+       0001-PICK-FRUIT-TYPE.
+           COMPUTE WS-FRUIT-TYPE-ROLL =
+             FUNCTION INTEGER(100 * FUNCTION RANDOM(WS-START-TIMESTAMP))
+               + 1.
+
+           EVALUATE TRUE
+             WHEN WS-FRUIT-TYPE-ROLL <= 60
+               MOVE 1 TO WS-FRUIT-TYPE
+             WHEN WS-FRUIT-TYPE-ROLL <= 90
+               MOVE 2 TO WS-FRUIT-TYPE
+             WHEN OTHER
+               MOVE 3 TO WS-FRUIT-TYPE
+           END-EVALUATE.
 
        0001-CURRENT-TIME.
            MOVE FUNCTION CURRENT-DATE TO WS-START-DATETIME.
            MOVE WS-START-DATETIME(1:14) TO WS-START-TIMESTAMP.
+
+       0001-VALIDATE-GRID-CONFIG.
+           IF WS-GRID-WIDTH <= 0 OR WS-GRID-WIDTH > 16
+             OR WS-GRID-HEIGHT <= 0 OR WS-GRID-HEIGHT > 16
+             DISPLAY "Configuration error: WS-GRID-WIDTH and "
+                     "WS-GRID-HEIGHT must each be between 1 and 16 -- "
+                     "SNAKE-CELL packs (X * 16) + Y into one field and "
+                     "any larger dimension will overlap coordinates."
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+
+           IF (WS-GRID-WIDTH * WS-GRID-HEIGHT) > 100
+             DISPLAY "Configuration error: WS-GRID-WIDTH * "
+                     "WS-GRID-HEIGHT must not exceed 100 -- SNAKE-CELL "
+                     "and SNAKE-2-CELL each only OCCUR 100 TIMES, and "
+                     "a snake filling a larger grid would grow past "
+                     "that limit."
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+
+       0001-LOAD-OBSTACLES.
+           MOVE 0   TO WS-OBSTACLE-COUNT.
+           MOVE 'N' TO WS-OBSTACLE-EOF-SW.
+
+           OPEN INPUT OBSTACLE-LAYOUT-FILE.
+
+           IF WS-OBSTACLE-FILE-STATUS-OK
+             PERFORM UNTIL WS-OBSTACLE-EOF
+               READ OBSTACLE-LAYOUT-FILE
+                 AT END
+                   SET WS-OBSTACLE-EOF TO TRUE
+                 NOT AT END
+                   IF WS-OBSTACLE-COUNT < 50
+                     ADD 1 TO WS-OBSTACLE-COUNT
+                     COMPUTE OBSTACLE-CELL(WS-OBSTACLE-COUNT) =
+                       (OBSTACLE-REC-ROW * 16) + OBSTACLE-REC-COL
+                   END-IF
+               END-READ
+             END-PERFORM
+
+             CLOSE OBSTACLE-LAYOUT-FILE
+           END-IF.
+
+       0001-LOAD-DIFFICULTY-CONFIG.
+           OPEN INPUT DIFFICULTY-CONFIG-FILE.
+
+           IF WS-DIFFICULTY-FILE-STATUS-OK
+             READ DIFFICULTY-CONFIG-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE DIFFICULTY-CONFIG-LEVEL TO WS-DIFFICULTY-LEVEL
+             END-READ
+
+             CLOSE DIFFICULTY-CONFIG-FILE
+           END-IF.
+
+           EVALUATE WS-DIFFICULTY-LEVEL
+             WHEN 'EASY'
+               MOVE 25000000 TO WS-FRAMES-BETWEEN-RENDER
+             WHEN 'HARD'
+               MOVE 7000000  TO WS-FRAMES-BETWEEN-RENDER
+             WHEN OTHER
+               MOVE 15000000 TO WS-FRAMES-BETWEEN-RENDER
+           END-EVALUATE.
+
+       0001-CHECK-TWO-PLAYER-MODE.
+           OPEN INPUT KEY-INPUT-FILE-2.
+
+           IF WS-KEY-INPUT-2-FILE-STATUS-OK
+             SET WS-TWO-PLAYER-MODE TO TRUE
+             CLOSE KEY-INPUT-FILE-2
+           END-IF.
+
+       0001-WRITE-SCORE-RECORD.
+      * WS-SESSION-END-DATETIME is stamped once, by the caller, at the
+      * moment the game actually ended -- both players' score rows for
+      * the same game-over share that one timestamp.
+           MOVE SPACES                  TO SCORE-REC.
+           MOVE WS-POINTS                TO SCORE-REC-POINTS.
+           MOVE WS-SESSION-END-DATETIME  TO SCORE-REC-DATETIME.
+
+           PERFORM 0001-OPEN-EXTEND-SCORES-FILE.
+           WRITE SCORE-REC.
+           CLOSE SCORES-FILE.
+
+       0001-WRITE-SESSION-LOG-RECORD.
+           MOVE SPACES                    TO SESSION-LOG-REC.
+           MOVE WS-SESSION-START-DATETIME TO
+             SESSION-LOG-START-DATETIME.
+           MOVE WS-SESSION-END-DATETIME   TO
+             SESSION-LOG-END-DATETIME.
+           MOVE WS-POINTS                 TO SESSION-LOG-POINTS.
+           MOVE WS-SNAKE-SIZE             TO SESSION-LOG-SNAKE-SIZE.
+           MOVE WS-FRUIT-EATEN-COUNT      TO
+             SESSION-LOG-FRUIT-EATEN.
+           MOVE '1'                       TO SESSION-LOG-PLAYER-NUMBER.
+
+           PERFORM 0001-OPEN-EXTEND-SESSION-LOG-FILE.
+           WRITE SESSION-LOG-REC.
+           CLOSE SESSION-LOG-FILE.
+
+       0001-WRITE-SCORE-RECORD-2.
+           MOVE SPACES                  TO SCORE-REC.
+           MOVE WS-POINTS-2              TO SCORE-REC-POINTS.
+           MOVE WS-SESSION-END-DATETIME  TO SCORE-REC-DATETIME.
+
+           PERFORM 0001-OPEN-EXTEND-SCORES-FILE.
+           WRITE SCORE-REC.
+           CLOSE SCORES-FILE.
+
+       0001-WRITE-SESSION-LOG-RECORD-2.
+           MOVE SPACES                     TO SESSION-LOG-REC.
+           MOVE WS-SESSION-START-DATETIME TO
+             SESSION-LOG-START-DATETIME.
+           MOVE WS-SESSION-END-DATETIME   TO
+             SESSION-LOG-END-DATETIME.
+           MOVE WS-POINTS-2                TO SESSION-LOG-POINTS.
+           MOVE WS-SNAKE-2-SIZE             TO SESSION-LOG-SNAKE-SIZE.
+           MOVE WS-FRUIT-EATEN-COUNT-2      TO
+             SESSION-LOG-FRUIT-EATEN.
+           MOVE '2'                      TO SESSION-LOG-PLAYER-NUMBER.
+
+           PERFORM 0001-OPEN-EXTEND-SESSION-LOG-FILE.
+           WRITE SESSION-LOG-REC.
+           CLOSE SESSION-LOG-FILE.
+
+       0001-OPEN-EXTEND-SCORES-FILE.
+           OPEN EXTEND SCORES-FILE.
+
+           IF NOT WS-SCORES-FILE-STATUS-OK
+             OPEN OUTPUT SCORES-FILE
+             CLOSE SCORES-FILE
+             OPEN EXTEND SCORES-FILE
+           END-IF.
+
+       0001-OPEN-EXTEND-SESSION-LOG-FILE.
+           OPEN EXTEND SESSION-LOG-FILE.
+
+           IF NOT WS-SESSION-LOG-FILE-STATUS-OK
+             OPEN OUTPUT SESSION-LOG-FILE
+             CLOSE SESSION-LOG-FILE
+             OPEN EXTEND SESSION-LOG-FILE
+           END-IF.
+
+       0001-LOAD-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-SW.
+           MOVE 'N' TO WS-CHECKPOINT-EOF-SW.
+           MOVE 0   TO WS-CKPT-RESTORE-IDX-1.
+           MOVE 0   TO WS-CKPT-RESTORE-IDX-2.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CHECKPOINT-FILE-STATUS-OK
+             READ CHECKPOINT-FILE
+               AT END
+                 SET WS-CHECKPOINT-EOF TO TRUE
+               NOT AT END
+                 IF CKPT-REC-TYPE = 'H'
+                   PERFORM 0001-RESTORE-CHECKPOINT-HEADER
+                   SET WS-RESUME-REQUESTED TO TRUE
+                 END-IF
+             END-READ
+
+             IF WS-RESUME-REQUESTED
+               PERFORM UNTIL WS-CHECKPOINT-EOF
+                 READ CHECKPOINT-FILE
+                   AT END
+                     SET WS-CHECKPOINT-EOF TO TRUE
+                   NOT AT END
+                     IF CKPT-SNAKE-REC-TYPE = 'S'
+                       PERFORM 0001-RESTORE-CHECKPOINT-SNAKE-CELL
+                     END-IF
+                 END-READ
+               END-PERFORM
+             END-IF
+
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0001-RESTORE-CHECKPOINT-HEADER.
+           MOVE CKPT-POINTS                  TO WS-POINTS.
+           MOVE CKPT-POINTS-2                TO WS-POINTS-2.
+           MOVE CKPT-SNAKE-SIZE              TO WS-SNAKE-SIZE.
+           MOVE CKPT-SNAKE-2-SIZE            TO WS-SNAKE-2-SIZE.
+           MOVE CKPT-PLAYER-X                TO WS-PLAYER-X.
+           MOVE CKPT-PLAYER-Y                TO WS-PLAYER-Y.
+           MOVE CKPT-PLAYER-DIR-X            TO WS-PLAYER-DIR-X.
+           MOVE CKPT-PLAYER-DIR-Y            TO WS-PLAYER-DIR-Y.
+           MOVE CKPT-PLAYER-2-X              TO WS-PLAYER-2-X.
+           MOVE CKPT-PLAYER-2-Y              TO WS-PLAYER-2-Y.
+           MOVE CKPT-PLAYER-2-DIR-X          TO WS-PLAYER-2-DIR-X.
+           MOVE CKPT-PLAYER-2-DIR-Y          TO WS-PLAYER-2-DIR-Y.
+           MOVE CKPT-FRUIT-X                 TO WS-FRUIT-X.
+           MOVE CKPT-FRUIT-Y                 TO WS-FRUIT-Y.
+           MOVE CKPT-FRUIT-TYPE              TO WS-FRUIT-TYPE.
+           MOVE CKPT-FRUIT-LIFETIME          TO WS-FRUIT-LIFETIME.
+           MOVE CKPT-FRUIT-EATEN-COUNT       TO WS-FRUIT-EATEN-COUNT.
+           MOVE CKPT-FRUIT-EATEN-COUNT-2     TO WS-FRUIT-EATEN-COUNT-2.
+           MOVE CKPT-SESSION-START-DATETIME  TO
+             WS-SESSION-START-DATETIME.
+
+      * WS-TWO-PLAYER-MODE is left exactly as
+      * 0001-CHECK-TWO-PLAYER-MODE set it from the live
+      * KEY-INPUT-FILE-2 presence check, not from CKPT-TWO-PLAYER-SW --
+      * a saved checkpoint must not turn two-player mode back on once
+      * key-input-2.txt has been removed.
+      *
+      * The reverse mismatch: a checkpoint saved while running
+      * single-player (CKPT-SNAKE-2-SIZE = 0) resumed after
+      * key-input-2.txt has since appeared. There is no saved snake-2
+      * body to restore, so give player 2 a fresh 1-cell snake at the
+      * same mirrored starting spot a brand-new two-player game uses,
+      * instead of leaving a player with no body at all on the board.
+           IF WS-TWO-PLAYER-MODE AND CKPT-SNAKE-2-SIZE = 0
+             COMPUTE WS-PLAYER-2-X = WS-GRID-WIDTH - 1 - WS-PLAYER-X
+             COMPUTE WS-PLAYER-2-Y = WS-GRID-HEIGHT - 1 - WS-PLAYER-Y
+             MOVE 1 TO WS-SNAKE-2-SIZE
+             COMPUTE SNAKE-2-CELL(1) =
+               (WS-PLAYER-2-X * 16) + WS-PLAYER-2-Y
+           END-IF.
+
+       0001-RESTORE-CHECKPOINT-SNAKE-CELL.
+           IF CKPT-SNAKE-NUMBER = 1
+             ADD 1 TO WS-CKPT-RESTORE-IDX-1
+             SET SNAKE-IDX TO WS-CKPT-RESTORE-IDX-1
+             MOVE CKPT-SNAKE-CELL-VALUE TO SNAKE-CELL(SNAKE-IDX)
+           ELSE
+             ADD 1 TO WS-CKPT-RESTORE-IDX-2
+             SET SNAKE-2-IDX TO WS-CKPT-RESTORE-IDX-2
+             MOVE CKPT-SNAKE-CELL-VALUE TO SNAKE-2-CELL(SNAKE-2-IDX)
+           END-IF.
+
+       0001-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       0001-CHECKPOINT-TICK.
+           ADD 1 TO WS-CHECKPOINT-TICK-COUNT.
+
+           IF WS-CHECKPOINT-TICK-COUNT >= WS-CHECKPOINT-EVERY-TICKS
+             MOVE 0 TO WS-CHECKPOINT-TICK-COUNT
+             PERFORM 0001-WRITE-CHECKPOINT
+           END-IF.
+
+       0001-WRITE-CHECKPOINT.
+           MOVE SPACES                       TO CHECKPOINT-HEADER-REC.
+           MOVE 'H'                          TO CKPT-REC-TYPE.
+           MOVE WS-POINTS                    TO CKPT-POINTS.
+           MOVE WS-POINTS-2                  TO CKPT-POINTS-2.
+           MOVE WS-SNAKE-SIZE                TO CKPT-SNAKE-SIZE.
+           MOVE WS-SNAKE-2-SIZE              TO CKPT-SNAKE-2-SIZE.
+           MOVE WS-PLAYER-X                  TO CKPT-PLAYER-X.
+           MOVE WS-PLAYER-Y                  TO CKPT-PLAYER-Y.
+           MOVE WS-PLAYER-DIR-X              TO CKPT-PLAYER-DIR-X.
+           MOVE WS-PLAYER-DIR-Y              TO CKPT-PLAYER-DIR-Y.
+           MOVE WS-PLAYER-2-X                TO CKPT-PLAYER-2-X.
+           MOVE WS-PLAYER-2-Y                TO CKPT-PLAYER-2-Y.
+           MOVE WS-PLAYER-2-DIR-X            TO CKPT-PLAYER-2-DIR-X.
+           MOVE WS-PLAYER-2-DIR-Y            TO CKPT-PLAYER-2-DIR-Y.
+           MOVE WS-FRUIT-X                   TO CKPT-FRUIT-X.
+           MOVE WS-FRUIT-Y                   TO CKPT-FRUIT-Y.
+           MOVE WS-FRUIT-TYPE                TO CKPT-FRUIT-TYPE.
+           MOVE WS-FRUIT-LIFETIME            TO CKPT-FRUIT-LIFETIME.
+           MOVE WS-FRUIT-EATEN-COUNT         TO CKPT-FRUIT-EATEN-COUNT.
+           MOVE WS-FRUIT-EATEN-COUNT-2       TO
+             CKPT-FRUIT-EATEN-COUNT-2.
+           MOVE WS-TWO-PLAYER-SW             TO CKPT-TWO-PLAYER-SW.
+           MOVE WS-SESSION-START-DATETIME    TO
+             CKPT-SESSION-START-DATETIME.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-HEADER-REC.
+
+           PERFORM VARYING SNAKE-IDX FROM 1 BY 1
+             UNTIL SNAKE-IDX > WS-SNAKE-SIZE
+             MOVE 'S'                  TO CKPT-SNAKE-REC-TYPE
+             MOVE 1                    TO CKPT-SNAKE-NUMBER
+             MOVE SNAKE-CELL(SNAKE-IDX) TO CKPT-SNAKE-CELL-VALUE
+             WRITE CHECKPOINT-SNAKE-REC
+           END-PERFORM.
+
+           IF WS-TWO-PLAYER-MODE
+             PERFORM VARYING SNAKE-2-IDX FROM 1 BY 1
+               UNTIL SNAKE-2-IDX > WS-SNAKE-2-SIZE
+               MOVE 'S'                      TO CKPT-SNAKE-REC-TYPE
+               MOVE 2                        TO CKPT-SNAKE-NUMBER
+               MOVE SNAKE-2-CELL(SNAKE-2-IDX) TO CKPT-SNAKE-CELL-VALUE
+               WRITE CHECKPOINT-SNAKE-REC
+             END-PERFORM
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
